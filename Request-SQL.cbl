@@ -1,35 +1,506 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. JEREMIAHSILVALOOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATHLETE-MASTER-FILE  ASSIGN TO "ATHLMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ATHLETE-STATUS.
+
+           SELECT ROSTER-RPT-FILE      ASSIGN TO "ROSTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-RPT-STATUS.
+
+           SELECT CONTROL-CARD-FILE    ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
+
+           SELECT CHECKPOINT-FILE      ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-LOG-FILE       ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT TEAM-MASTER-FILE     ASSIGN TO "TEAMMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TEAM-STATUS.
+
+           SELECT DISCREP-RPT-FILE     ASSIGN TO "DISCRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISCREP-RPT-STATUS.
+
+           SELECT ROSTER-FEED-FILE     ASSIGN TO "ROSTFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-FEED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ATHLETE-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY ATHLRECD.
+
+       FD  ROSTER-RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-RECORD                      PIC X(80).
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+           COPY CTLCARD.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CKPTRECD.
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDTRECD.
+
+       FD  TEAM-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY TEAMRECD.
+
+       FD  DISCREP-RPT-FILE
+           RECORDING MODE IS F.
+       01  DISC-RECORD                     PIC X(80).
+
+       FD  ROSTER-FEED-FILE
+           RECORDING MODE IS F.
+           COPY FEEDRECD.
 
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
-           03 WS-COUNT                         PIC 9.
-           03 WS-ATHLETES                      PIC 99.
-      
+           03 WS-COUNT                         PIC 99.
+
+      *> Control-card-derived defaults. Kept OUTSIDE WS-VARIABLES so that
+      *> INITIALISE WS-VARIABLES (which resets elementary items to class
+      *> defaults, not their VALUE clause) cannot zero them back out before
+      *> P1A-READ-CONTROL-CARD runs.
+       01 WS-CONTROL-DEFAULTS.
+           03 WS-NUM-LISTS                     PIC 99        VALUE 3.
+           03 WS-CC-ROSTER-SIZE                PIC 999       VALUE 22.
+
+      *> Per-team reconciliation target - reset from WS-CC-ROSTER-SIZE at
+      *> the top of every P2-PROCESSING-2 iteration, then overridden by
+      *> TEAM-ROSTER-SIZE if the team record carries one, so a zero on a
+      *> later team doesn't inherit an earlier team's override.
+       01 WS-EXPECTED-ROSTER-SIZE              PIC 999       VALUE 22.
+
+       01 WS-FILE-STATUSES.
+           03 WS-ATHLETE-STATUS                PIC XX.
+               88 ATHLETE-STATUS-OK             VALUE '00'.
+           03 WS-ROSTER-RPT-STATUS              PIC XX.
+               88 ROSTER-RPT-STATUS-OK           VALUE '00'.
+           03 WS-CONTROL-CARD-STATUS            PIC XX.
+               88 CONTROL-CARD-STATUS-OK         VALUE '00'.
+           03 WS-CHECKPOINT-STATUS              PIC XX.
+               88 CHECKPOINT-STATUS-OK           VALUE '00'.
+           03 WS-AUDIT-LOG-STATUS               PIC XX.
+               88 AUDIT-LOG-STATUS-OK            VALUE '00'.
+           03 WS-TEAM-STATUS                    PIC XX.
+               88 TEAM-STATUS-OK                 VALUE '00'.
+           03 WS-DISCREP-RPT-STATUS             PIC XX.
+               88 DISCREP-RPT-STATUS-OK          VALUE '00'.
+           03 WS-ROSTER-FEED-STATUS             PIC XX.
+               88 ROSTER-FEED-STATUS-OK          VALUE '00'.
+
+       01 WS-RESTART-FLAG                      PIC X         VALUE 'N'.
+           88 RESTART-REQUESTED                 VALUE 'Y'.
+
+       01 WS-FLAGS.
+           03 WS-ATHLETE-EOF                   PIC X         VALUE 'N'.
+               88 ATHLETE-EOF                   VALUE 'Y'.
+           03 WS-TEAM-EOF                      PIC X         VALUE 'N'.
+               88 TEAM-EOF                      VALUE 'Y'.
+
+       01 WS-CURRENT-TEAM.
+           03 WS-CUR-TEAM-CODE                 PIC X(5).
+           03 WS-CUR-TEAM-NAME                 PIC X(30).
+
+       01 WS-JERSEY-TABLE.
+           03 WS-JERSEY-COUNT  PIC 9  OCCURS 999 TIMES
+                                INDEXED BY WS-JX.
+
+       01 WS-RECON-COUNTERS.
+           03 WS-MISSING-COUNT                 PIC 999       VALUE ZERO.
+           03 WS-DUP-COUNT                     PIC 999       VALUE ZERO.
+           03 WS-MAX-JERSEY-SEEN                PIC 999      VALUE ZERO.
+           03 WS-LIST-PRESENT                  PIC 999       VALUE ZERO.
+
+       01 WS-RUN-STATUS-FLAG                   PIC X         VALUE 'N'.
+           88 FILE-ERROR-DETECTED               VALUE 'Y'.
+
+       01 WS-REPORT-CONTROL.
+           03 WS-LINE-COUNT                    PIC 99        VALUE 22.
+           03 WS-PAGE-NO                       PIC 999       VALUE ZERO.
+           03 WS-LIST-TOTAL                    PIC 999       VALUE ZERO.
+           03 WS-RUN-TOTAL                     PIC 9(5)      VALUE ZERO.
+           03 WS-LIST-SKIPPED                  PIC 999       VALUE ZERO.
+           03 WS-RUN-SKIPPED                   PIC 9(5)      VALUE ZERO.
+
+       01 WS-DATE-FIELDS.
+           03 WS-CD-RAW                        PIC X(8).
+           03 WS-FORMATTED-DATE                PIC X(10).
+           03 WS-CT-RAW                        PIC X(6).
+           03 WS-FORMATTED-TIME                PIC X(8).
+
+       01 WS-RPT-LIST-HEADER.
+           05 WS-RPT-LH-TEAM-NAME     PIC X(30).
+           05 FILLER                  PIC X(7)  VALUE ' LIST: '.
+           05 WS-RPT-LH-COUNT         PIC 99.
+           05 FILLER                  PIC X(8)  VALUE '  DATE: '.
+           05 WS-RPT-LH-DATE          PIC X(10).
+           05 FILLER                  PIC X(8)  VALUE '  PAGE: '.
+           05 WS-RPT-LH-PAGE          PIC ZZ9.
+           05 FILLER                  PIC X(12) VALUE SPACES.
+
+       01 WS-RPT-DETAIL-LINE.
+           05 FILLER                  PIC X(13) VALUE 'ATHLETES No: '.
+           05 WS-RPT-DT-JERSEY        PIC ZZ9.
+           05 FILLER                  PIC X(8)  VALUE '  NAME: '.
+           05 WS-RPT-DT-NAME          PIC X(30).
+           05 FILLER                  PIC X(6)  VALUE ' POS: '.
+           05 WS-RPT-DT-POS           PIC X(15).
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+
+       01 WS-RPT-LIST-SUMMARY-LINE.
+           05 FILLER                  PIC X(21) VALUE 'LIST TOTAL ATHLETES: '.
+           05 WS-RPT-LS-TOTAL         PIC ZZ9.
+           05 FILLER                  PIC X(56) VALUE SPACES.
+
+       01 WS-DISC-HEADER-LINE.
+           05 FILLER                  PIC X(13) VALUE 'RECON TEAM: '.
+           05 WS-DH-TEAM              PIC X(30).
+           05 FILLER                  PIC X(10) VALUE '  EXPECT: '.
+           05 WS-DH-EXPECTED          PIC ZZ9.
+           05 FILLER                  PIC X(10) VALUE '  ACTUAL: '.
+           05 WS-DH-ACTUAL            PIC ZZ9.
+           05 FILLER                  PIC X(11) VALUE SPACES.
+
+       01 WS-DISC-DETAIL-LINE.
+           05 WS-DD-LABEL             PIC X(21).
+           05 WS-DD-JERSEY            PIC ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 WS-DD-EXTRA             PIC X(20).
+           05 FILLER                  PIC X(23) VALUE SPACES.
+
+       01 WS-DISC-OK-LINE.
+           05 FILLER                  PIC X(24) VALUE '  NO DISCREPANCIES FOUND'.
+           05 FILLER                  PIC X(56) VALUE SPACES.
+
+       01 WS-RPT-RUN-SUMMARY-LINE.
+           05 FILLER                  PIC X(17) VALUE 'RUN TOTAL LISTS: '.
+           05 WS-RPT-RS-LISTS         PIC 99.
+           05 FILLER                  PIC X(19) VALUE '  TOTAL ATHLETES: '.
+           05 WS-RPT-RS-ATHLETES      PIC ZZZZ9.
+           05 FILLER                  PIC X(32) VALUE SPACES.
+
        PROCEDURE DIVISION.
        P1-BEGINING.
            INITIALISE WS-VARIABLES
-    
+
+           MOVE FUNCTION CURRENT-DATE(1:8)      TO     WS-CD-RAW
+           STRING WS-CD-RAW(1:4) '-' WS-CD-RAW(5:2) '-' WS-CD-RAW(7:2)
+               DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+
+           MOVE FUNCTION CURRENT-DATE(9:6)      TO     WS-CT-RAW
+           STRING WS-CT-RAW(1:2) ':' WS-CT-RAW(3:2) ':' WS-CT-RAW(5:2)
+               DELIMITED BY SIZE INTO WS-FORMATTED-TIME
+
+           PERFORM P1A-READ-CONTROL-CARD
+           PERFORM P1B-CHECK-RESTART
+
+           IF RESTART-REQUESTED AND WS-COUNT NOT = ZERO
+               OPEN EXTEND ROSTER-RPT-FILE
+               OPEN EXTEND DISCREP-RPT-FILE
+               OPEN EXTEND ROSTER-FEED-FILE
+           ELSE
+               OPEN OUTPUT ROSTER-RPT-FILE
+               OPEN OUTPUT DISCREP-RPT-FILE
+               OPEN OUTPUT ROSTER-FEED-FILE
+           END-IF
+
+           OPEN INPUT TEAM-MASTER-FILE
+           IF WS-COUNT > ZERO
+               PERFORM WS-COUNT TIMES
+                   IF NOT TEAM-EOF
+                       READ TEAM-MASTER-FILE
+                           AT END SET TEAM-EOF TO TRUE
+                           NOT AT END
+                               IF NOT TEAM-STATUS-OK
+                                   SET FILE-ERROR-DETECTED TO TRUE
+                               END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM
+           END-IF
+      *> A stale/oversized checkpoint count can already have driven
+      *> TEAM-EOF true above - re-reading a sequential file past end-of-file
+      *> is not a plain AT END condition on most runtimes, so skip this read
+      *> once EOF is already known.
+           IF NOT TEAM-EOF
+               READ TEAM-MASTER-FILE
+                   AT END SET TEAM-EOF TO TRUE
+                   NOT AT END
+                       IF NOT TEAM-STATUS-OK
+                           SET FILE-ERROR-DETECTED TO TRUE
+                       END-IF
+               END-READ
+           END-IF
+
            PERFORM P2-PROCESSING-2   THRU   P2-END WITH TEST
-                                               BEFORE UNTIL WS-COUNT = 3
+               BEFORE UNTIL TEAM-EOF
+                   OR (WS-NUM-LISTS NOT = ZERO AND WS-COUNT >= WS-NUM-LISTS)
+
+           CLOSE TEAM-MASTER-FILE
+
            PERFORM P3-FINALIZE
            .
+       P1A-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CC-NUM-LISTS            TO     WS-NUM-LISTS
+                   MOVE CC-ROSTER-SIZE          TO     WS-CC-ROSTER-SIZE
+                   MOVE CC-RESTART-FLAG         TO     WS-RESTART-FLAG
+                   IF NOT CONTROL-CARD-STATUS-OK
+                       SET FILE-ERROR-DETECTED TO TRUE
+                   END-IF
+           END-READ
+           CLOSE CONTROL-CARD-FILE
+           .
+       P1B-CHECK-RESTART.
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-COUNT             TO     WS-COUNT
+                       MOVE CK-RUN-TOTAL-ATHLETES     TO     WS-RUN-TOTAL
+                       MOVE CK-RUN-TOTAL-SKIPPED      TO     WS-RUN-SKIPPED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
        P2-PROCESSING-2.
            ADD 1                                TO     WS-COUNT
-           DISPLAY 'BOCA JUNIORS LIST: '               WS-COUNT
+               ON SIZE ERROR
+                   DISPLAY 'WARNING: WS-COUNT EXCEEDED CAPACITY'
+                   SET FILE-ERROR-DETECTED TO TRUE
+           END-ADD
+           MOVE ZERO                            TO     WS-PAGE-NO
+           MOVE TEAM-CODE                       TO     WS-CUR-TEAM-CODE
+           MOVE TEAM-NAME                       TO     WS-CUR-TEAM-NAME
+           MOVE WS-CC-ROSTER-SIZE               TO     WS-EXPECTED-ROSTER-SIZE
+           IF TEAM-ROSTER-SIZE NOT = ZERO
+               MOVE TEAM-ROSTER-SIZE            TO     WS-EXPECTED-ROSTER-SIZE
+           END-IF
+           PERFORM P2A-WRITE-LIST-HEADER
+
+           MOVE ZERO                            TO     WS-LIST-SKIPPED
+           MOVE ZERO                            TO     WS-MAX-JERSEY-SEEN
+           MOVE ZERO                            TO     WS-LIST-PRESENT
+
+           PERFORM VARYING WS-JX FROM 1 BY 1 UNTIL WS-JX > 999
+               MOVE ZERO                        TO     WS-JERSEY-COUNT(WS-JX)
+           END-PERFORM
+
+           MOVE 'N'                             TO     WS-ATHLETE-EOF
+           OPEN INPUT ATHLETE-MASTER-FILE
+           READ ATHLETE-MASTER-FILE
+               AT END SET ATHLETE-EOF TO TRUE
+               NOT AT END
+                   IF NOT ATHLETE-STATUS-OK
+                       SET FILE-ERROR-DETECTED TO TRUE
+                   END-IF
+           END-READ
+
+           PERFORM WITH TEST BEFORE UNTIL ATHLETE-EOF
+               IF ATH-TEAM-CODE = WS-CUR-TEAM-CODE
+      *> Every record on file for this team counts toward "present",
+      *> regardless of status, so an injured/suspended player's jersey is
+      *> marked seen and isn't reported as MISSING below - it was read
+      *> fine, just filtered from the printed list and feed by req008.
+                   ADD 1                        TO     WS-LIST-PRESENT
+                   IF ATH-JERSEY-NO > ZERO
+                       ADD 1                    TO     WS-JERSEY-COUNT(ATH-JERSEY-NO)
+                       IF ATH-JERSEY-NO > WS-MAX-JERSEY-SEEN
+                           MOVE ATH-JERSEY-NO   TO     WS-MAX-JERSEY-SEEN
+                       END-IF
+                   END-IF
+
+                   IF ATH-ACTIVE
+                       ADD 1                    TO     WS-LIST-TOTAL
+
+                       IF WS-LINE-COUNT >= 22
+                           PERFORM P2A-WRITE-LIST-HEADER
+                       END-IF
+
+                       MOVE ATH-JERSEY-NO       TO     WS-RPT-DT-JERSEY
+                       MOVE ATH-NAME             TO     WS-RPT-DT-NAME
+                       MOVE ATH-POSITION         TO     WS-RPT-DT-POS
+                       MOVE WS-RPT-DETAIL-LINE    TO     RPT-RECORD
+                       WRITE RPT-RECORD
+                       IF NOT ROSTER-RPT-STATUS-OK
+                           SET FILE-ERROR-DETECTED TO TRUE
+                       END-IF
+                       ADD 1                    TO     WS-LINE-COUNT
+
+                       MOVE ATH-JERSEY-NO       TO     FEED-JERSEY-NO
+                       MOVE ATH-NAME             TO     FEED-NAME
+                       MOVE ATH-TEAM-CODE        TO     FEED-TEAM-CODE
+                       WRITE FEED-RECORD
+                       IF NOT ROSTER-FEED-STATUS-OK
+                           SET FILE-ERROR-DETECTED TO TRUE
+                       END-IF
+                   ELSE
+                       ADD 1                    TO     WS-LIST-SKIPPED
+                   END-IF
+               END-IF
+
+               READ ATHLETE-MASTER-FILE
+                   AT END SET ATHLETE-EOF TO TRUE
+                   NOT AT END
+                       IF NOT ATHLETE-STATUS-OK
+                           SET FILE-ERROR-DETECTED TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ATHLETE-MASTER-FILE
+           .
+      *> Reached by fall-through from P2-PROCESSING-2 as the middle
+      *> paragraph of the P2-PROCESSING-2 THRU P2-END PERFORM range in
+      *> P1-BEGINING - do not PERFORM this paragraph explicitly above, it
+      *> would run a second time once control falls off the bottom of it.
+       P2B-RECONCILE.
+           MOVE ZERO                            TO     WS-MISSING-COUNT
+           MOVE ZERO                            TO     WS-DUP-COUNT
 
-           PERFORM WITH TEST BEFORE UNTIL WS-ATHLETES = 22
-               ADD 1                            TO     WS-ATHLETES 
-             
-               DISPLAY 'ATHLETES No: '                 WS-ATHLETES 
+           MOVE WS-CUR-TEAM-NAME                TO     WS-DH-TEAM
+           MOVE WS-EXPECTED-ROSTER-SIZE          TO     WS-DH-EXPECTED
+           MOVE WS-LIST-PRESENT                  TO     WS-DH-ACTUAL
+           MOVE WS-DISC-HEADER-LINE              TO     DISC-RECORD
+           WRITE DISC-RECORD AFTER ADVANCING 1 LINE
+           IF NOT DISCREP-RPT-STATUS-OK
+               SET FILE-ERROR-DETECTED TO TRUE
+           END-IF
+
+           PERFORM VARYING WS-JX FROM 1 BY 1
+                   UNTIL WS-JX > WS-EXPECTED-ROSTER-SIZE
+               IF WS-JERSEY-COUNT(WS-JX) = ZERO
+                   ADD 1                        TO     WS-MISSING-COUNT
+                   MOVE 'MISSING JERSEY NO:  '  TO     WS-DD-LABEL
+                   MOVE WS-JX                   TO     WS-DD-JERSEY
+                   MOVE SPACES                  TO     WS-DD-EXTRA
+                   MOVE WS-DISC-DETAIL-LINE      TO     DISC-RECORD
+                   WRITE DISC-RECORD AFTER ADVANCING 1 LINE
+               END-IF
            END-PERFORM
-           
-           MOVE ZEROS                           TO     WS-ATHLETES 
+
+      *> Duplicate jerseys can occur above the expected-roster-size window
+      *> (e.g. a mis-issued high number on a 22-man roster), so this pass
+      *> walks the full range actually seen rather than stopping at
+      *> WS-EXPECTED-ROSTER-SIZE.
+           PERFORM VARYING WS-JX FROM 1 BY 1
+                   UNTIL WS-JX > WS-MAX-JERSEY-SEEN
+               IF WS-JERSEY-COUNT(WS-JX) > 1
+                   ADD 1                        TO     WS-DUP-COUNT
+                   MOVE 'DUPLICATE JERSEY NO: ' TO WS-DD-LABEL
+                   MOVE WS-JX               TO     WS-DD-JERSEY
+                   MOVE 'SEEN MULTIPLE TIMES' TO  WS-DD-EXTRA
+                   MOVE WS-DISC-DETAIL-LINE  TO     DISC-RECORD
+                   WRITE DISC-RECORD AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM
+
+           IF WS-MISSING-COUNT = ZERO AND WS-DUP-COUNT = ZERO
+               MOVE WS-DISC-OK-LINE              TO     DISC-RECORD
+               WRITE DISC-RECORD AFTER ADVANCING 1 LINE
+           END-IF
            .
        P2-END.
+           MOVE WS-LIST-TOTAL                   TO     WS-RPT-LS-TOTAL
+           MOVE WS-RPT-LIST-SUMMARY-LINE         TO     RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+
+           DISPLAY 'LIST SUMMARY - TEAM: '         WS-CUR-TEAM-NAME
+                   ' LIST: '                       WS-COUNT
+                   ' ATHLETES: '                   WS-LIST-TOTAL
+                   ' SKIPPED: '                    WS-LIST-SKIPPED
+                   ' MISSING: '                    WS-MISSING-COUNT
+                   ' DUPLICATE: '                  WS-DUP-COUNT
+
+           ADD WS-LIST-TOTAL                    TO     WS-RUN-TOTAL
+           ADD WS-LIST-SKIPPED                  TO     WS-RUN-SKIPPED
+
+           MOVE WS-COUNT                         TO     CK-LAST-COUNT
+           MOVE WS-LIST-TOTAL                    TO     CK-LAST-ATHLETES
+           MOVE WS-RUN-TOTAL                     TO     CK-RUN-TOTAL-ATHLETES
+           MOVE WS-RUN-SKIPPED                   TO     CK-RUN-TOTAL-SKIPPED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-STATUS-OK
+               SET FILE-ERROR-DETECTED TO TRUE
+           END-IF
+           CLOSE CHECKPOINT-FILE
+
+           MOVE ZERO                            TO     WS-LIST-TOTAL
+
+           READ TEAM-MASTER-FILE
+               AT END SET TEAM-EOF TO TRUE
+               NOT AT END
+                   IF NOT TEAM-STATUS-OK
+                       SET FILE-ERROR-DETECTED TO TRUE
+                   END-IF
+           END-READ
+           .
+       P2A-WRITE-LIST-HEADER.
+           ADD 1                                TO     WS-PAGE-NO
+           MOVE WS-CUR-TEAM-NAME                 TO     WS-RPT-LH-TEAM-NAME
+           MOVE WS-COUNT                         TO     WS-RPT-LH-COUNT
+           MOVE WS-FORMATTED-DATE                TO     WS-RPT-LH-DATE
+           MOVE WS-PAGE-NO                        TO     WS-RPT-LH-PAGE
+           MOVE WS-RPT-LIST-HEADER                TO     RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING PAGE
+           IF NOT ROSTER-RPT-STATUS-OK
+               SET FILE-ERROR-DETECTED TO TRUE
+           END-IF
+           MOVE ZERO                             TO     WS-LINE-COUNT
+           .
        P3-FINALIZE.
-       
-         STOP RUN.
-       END PROGRAM JEREMIAHSILVALOOP.
\ No newline at end of file
+           MOVE WS-COUNT                         TO     WS-RPT-RS-LISTS
+           MOVE WS-RUN-TOTAL                     TO     WS-RPT-RS-ATHLETES
+           MOVE WS-RPT-RUN-SUMMARY-LINE           TO     RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+
+           DISPLAY 'RUN SUMMARY - LISTS: '           WS-COUNT
+                   ' TOTAL ATHLETES: '               WS-RUN-TOTAL
+                   ' TOTAL SKIPPED: '                WS-RUN-SKIPPED
+
+           CLOSE ROSTER-RPT-FILE
+           CLOSE DISCREP-RPT-FILE
+           CLOSE ROSTER-FEED-FILE
+
+           MOVE WS-FORMATTED-DATE                TO     AUD-RUN-DATE
+           MOVE WS-FORMATTED-TIME                TO     AUD-RUN-TIME
+           MOVE WS-COUNT                         TO     AUD-FINAL-COUNT
+           MOVE WS-RUN-TOTAL                     TO     AUD-TOTAL-ATHLETES
+           IF FILE-ERROR-DETECTED
+               MOVE 'INCOMPLETE'                 TO     AUD-STATUS
+           ELSE
+               MOVE 'COMPLETE'                    TO     AUD-STATUS
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-RECORD
+           IF NOT AUDIT-LOG-STATUS-OK
+               SET FILE-ERROR-DETECTED TO TRUE
+           END-IF
+           CLOSE AUDIT-LOG-FILE
+
+           STOP RUN.
+       END PROGRAM JEREMIAHSILVALOOP.
