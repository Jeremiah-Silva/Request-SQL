@@ -0,0 +1,11 @@
+      *> ATHLETE-RECORD - one athlete per record on ATHLETE-MASTER
+       01  ATHLETE-RECORD.
+           05  ATH-JERSEY-NO            PIC 9(3).
+           05  ATH-NAME                 PIC X(30).
+           05  ATH-POSITION             PIC X(15).
+           05  ATH-TEAM-CODE            PIC X(5).
+           05  ATH-STATUS               PIC X.
+               88  ATH-ACTIVE               VALUE 'A'.
+               88  ATH-INJURED              VALUE 'I'.
+               88  ATH-SUSPENDED            VALUE 'S'.
+           05  FILLER                   PIC X(26).
