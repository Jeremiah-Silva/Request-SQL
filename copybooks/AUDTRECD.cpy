@@ -0,0 +1,8 @@
+      *> AUDIT-RECORD - one entry appended to AUDIT-LOG per run
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE             PIC X(10).
+           05  AUD-RUN-TIME             PIC X(8).
+           05  AUD-FINAL-COUNT          PIC 99.
+           05  AUD-TOTAL-ATHLETES       PIC 9(5).
+           05  AUD-STATUS               PIC X(10).
+           05  FILLER                   PIC X(45).
