@@ -0,0 +1,7 @@
+      *> CHECKPOINT-RECORD - last completed list, written after each list
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-COUNT            PIC 99.
+           05  CK-LAST-ATHLETES         PIC 999.
+           05  CK-RUN-TOTAL-ATHLETES    PIC 9(5).
+           05  CK-RUN-TOTAL-SKIPPED     PIC 9(5).
+           05  FILLER                   PIC X(65).
