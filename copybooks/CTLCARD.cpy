@@ -0,0 +1,6 @@
+      *> CONTROL-CARD-RECORD - one SYSIN control card per run
+       01  CONTROL-CARD-RECORD.
+           05  CC-NUM-LISTS             PIC 99.
+           05  CC-ROSTER-SIZE           PIC 999.
+           05  CC-RESTART-FLAG          PIC X.
+           05  FILLER                   PIC X(74).
