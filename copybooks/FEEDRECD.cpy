@@ -0,0 +1,6 @@
+      *> FEED-RECORD - fixed-width extract for the ticketing intake job
+       01  FEED-RECORD.
+           05  FEED-JERSEY-NO           PIC 9(3).
+           05  FEED-NAME                PIC X(30).
+           05  FEED-TEAM-CODE           PIC X(5).
+           05  FILLER                   PIC X(42).
