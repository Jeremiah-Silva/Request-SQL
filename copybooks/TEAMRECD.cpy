@@ -0,0 +1,6 @@
+      *> TEAM-RECORD - one team per record on TEAM-MASTER
+       01  TEAM-RECORD.
+           05  TEAM-CODE                PIC X(5).
+           05  TEAM-NAME                PIC X(30).
+           05  TEAM-ROSTER-SIZE         PIC 999.
+           05  FILLER                   PIC X(42).
